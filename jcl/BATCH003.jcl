@@ -0,0 +1,48 @@
+//BATCH003 JOB (ACCTNO,DEPTNO),'MANUTENCAO CADASTRO BIN - BATCH003',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* JOB      : BATCH003
+//* PROGRAMA : BATCH003 (inclusao/alteracao/exclusao de BINs no
+//*            arquivo mestre indexado, com trilha de auditoria em
+//*            BINAUD01)
+//* JANELA   : sob demanda, disparado pela area de cadastro sempre que
+//*            houver transacoes de manutencao pendentes em BINMANT1.
+//*
+//* PADRAO DE NOMES DE DATASET DESTE JOB:
+//*    <AMB>.CARTAO.BATCH003.<DDNAME>, exceto BIN00001 que e o mesmo
+//*    arquivo mestre indexado (VSAM KSDS) compartilhado com
+//*    BATCH001/BATCH002 (DSN PRD.CARTAO.BATCH001.BIN00001).
+//*    BATCH003 e o unico job que abre esse arquivo para atualizacao
+//*    (OPEN I-O no programa), por isso usa DISP=OLD em vez de
+//*    DISP=SHR, evitando que outro job atualize o mestre ao mesmo
+//*    tempo que uma manutencao esta em andamento.
+//*    BINAUD01 e GDG (geracao nova a cada execucao), preservando o
+//*    historico de auditoria de todas as rodadas de manutencao.
+//*
+//* CONTROLE DE CONDICAO:
+//*    Segue o mesmo padrao de BATCH001.jcl: se BATCH003 abendar ou
+//*    terminar com RC alto, o passo AVISA forca RC=12 no job para que
+//*    a falha nao passe despercebida pelo scheduler de producao.
+//*********************************************************************
+//*
+//BATCH003 EXEC PGM=BATCH003
+//STEPLIB  DD  DSN=PRD.CARTAO.LOADLIB,DISP=SHR
+//BIN00001 DD  DSN=PRD.CARTAO.BATCH001.BIN00001,DISP=OLD
+//BINMANT1 DD  DSN=PRD.CARTAO.BATCH003.BINMANT1,DISP=SHR
+//BINAUD01 DD  DSN=PRD.CARTAO.BATCH003.BINAUD01(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             LIKE=PRD.CARTAO.BATCH003.BINAUD01(0)
+//SYSOUT   DD  SYSOUT=*
+//*
+//IFFALHA  IF (BATCH003.ABEND OR BATCH003.RC > 4) THEN
+//AVISA    EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  SET MAXCC = 12
+/*
+//*  Acionar aqui o procedimento padrao de notificacao de operacao
+//*  quando a rotina de automacao de produção estiver disponivel
+//*  neste ambiente.
+//IFFALHA  ENDIF
+//
