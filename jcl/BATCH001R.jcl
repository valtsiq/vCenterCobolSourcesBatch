@@ -0,0 +1,57 @@
+//BATCH01R JOB (ACCTNO,DEPTNO),'EXTRACAO BIN - RESTART',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* JOB DE RESTART DO BATCH001
+//*
+//* Uso: quando o BATCH001.jcl da janela noturna abendar apos ja ter
+//* gravado pelo menos um checkpoint (ver req. 004 - CKPTFILE), o
+//* operador submete este job em vez de reiniciar o BIN00001 do
+//* registro 1.  RESTARTPM='S' sinaliza ao programa para ler o
+//* CKPTFILE cataloged e pular os registros ja processados na
+//* execucao anterior.
+//*
+//* Mesmos DDs e mesma convencao de nomes de dataset do BATCH001.jcl;
+//* BINOUT01 e BINEXCP1 devem apontar para a MESMA geracao GDG (+0,
+//* nao +1) que a execucao original estava gravando, para que a saida
+//* parcial seja complementada e nao perdida.
+//*********************************************************************
+//*
+//CHKBIN   EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//INDD     DD  DSN=PRD.CARTAO.BATCH001.BIN00001,DISP=SHR
+//SYSIN    DD  *
+  PRINT INFILE(INDD) COUNT(1)
+/*
+//*
+//IFBIN    IF (CHKBIN.RC = 0) THEN
+//*
+//BATCH001 EXEC PGM=BATCH001
+//STEPLIB  DD  DSN=PRD.CARTAO.LOADLIB,DISP=SHR
+//BIN00001 DD  DSN=PRD.CARTAO.BATCH001.BIN00001,DISP=SHR
+//BRANDPRM DD  DSN=PRD.CARTAO.BATCH001.BRANDPRM,DISP=SHR
+//BINFAIXA1 DD DSN=PRD.CARTAO.BATCH001.BINFAIXA1,DISP=SHR
+//BINOUT01 DD  DSN=PRD.CARTAO.BATCH001.BINOUT01(0),DISP=MOD
+//BINEXCP1 DD  DSN=PRD.CARTAO.BATCH001.BINEXCP1(0),DISP=MOD
+//CKPTFILE DD  DSN=PRD.CARTAO.BATCH001.CKPTFILE,DISP=OLD
+//RESTARTPM DD *
+S
+/*
+//SYSOUT   DD  SYSOUT=*
+//*
+//IFBIN    ENDIF
+//*
+//* Testar o RC/ABEND do passo BATCH001 basta mesmo quando ele foi
+//* contornado pelo IFBIN: um passo nao executado avalia como
+//* verdadeiro nesse teste, entao um unico IF cobre os dois casos.
+//IFFALHA  IF (BATCH001.ABEND OR BATCH001.RC > 4) THEN
+//AVISA    EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  SET MAXCC = 12
+/*
+//*  RC=12 no passo AVISA sinaliza falha do job para o scheduler de
+//*  producao; acionar aqui tambem o procedimento padrao de
+//*  notificacao de operacao.
+//IFFALHA  ENDIF
+//
