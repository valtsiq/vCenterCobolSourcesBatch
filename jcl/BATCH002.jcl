@@ -0,0 +1,38 @@
+//BATCH002 JOB (ACCTNO,DEPTNO),'CONFERE EMISSORES - BATCH002',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* JOB      : BATCH002
+//* PROGRAMA : BATCH002 (conferencia dos emissores do BINCARD1 contra
+//*            o cadastro mestre ISSUER; lista emissores desconhecidos)
+//* JANELA   : processamento noturno (batch window), apos BATCH001
+//*
+//* PADRAO DE NOMES DE DATASET DESTE JOB:
+//*    <AMB>.CARTAO.BATCH002.<DDNAME>, exceto BIN00001 que e o mesmo
+//*    arquivo mestre indexado (VSAM KSDS) compartilhado com
+//*    BATCH001/BATCH003 (DSN PRD.CARTAO.BATCH001.BIN00001).
+//*    BATCH002 so le o mestre, entao abre com DISP=SHR.
+//*
+//* CONTROLE DE CONDICAO:
+//*    Segue o mesmo padrao de BATCH001.jcl: se BATCH002 abendar ou
+//*    terminar com RC alto, o passo AVISA forca RC=12 no job para que
+//*    a falha nao passe despercebida pelo scheduler de producao.
+//*********************************************************************
+//*
+//BATCH002 EXEC PGM=BATCH002
+//STEPLIB  DD  DSN=PRD.CARTAO.LOADLIB,DISP=SHR
+//BIN00001 DD  DSN=PRD.CARTAO.BATCH001.BIN00001,DISP=SHR
+//ISSUER01 DD  DSN=PRD.CARTAO.BATCH002.ISSUER01,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//*
+//IFFALHA  IF (BATCH002.ABEND OR BATCH002.RC > 4) THEN
+//AVISA    EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  SET MAXCC = 12
+/*
+//*  Acionar aqui o procedimento padrao de notificacao de operacao
+//*  quando a rotina de automacao de produção estiver disponivel
+//*  neste ambiente.
+//IFFALHA  ENDIF
+//
