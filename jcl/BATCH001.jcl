@@ -0,0 +1,75 @@
+//BATCH001 JOB (ACCTNO,DEPTNO),'EXTRACAO BIN - BATCH001',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* JOB      : BATCH001
+//* PROGRAMA : BATCH001 (extracao de BINs por bandeira, BRANDPRM)
+//* JANELA   : processamento noturno (batch window)
+//*
+//* PADRAO DE NOMES DE DATASET DESTE JOB:
+//*    <AMB>.CARTAO.BATCH001.<DDNAME>
+//*    onde <AMB> = PRD (producao) ou HML (homologacao)
+//*    BINOUT01 e BINEXCP1 sao GDGs (geracao nova a cada execucao);
+//*    CKPTFILE e cataloged, fixo, e sobrevive entre execucoes para
+//*    suportar o restart (ver BATCH001R.jcl).
+//*
+//* CONTROLE DE CONDICAO:
+//*    O passo CHKBIN usa IDCAMS PRINT COUNT(1) para confirmar que
+//*    BIN00001 existe e tem pelo menos um registro antes de acionar
+//*    BATCH001.  RC=0 arquivo com dados, RC=4 arquivo vazio,
+//*    RC>4 erro de alocacao/acesso.  O passo BATCH001 so executa
+//*    quando CHKBIN terminou com RC=0; um BIN00001 ausente, vazio
+//*    (RC=4) ou inacessivel (RC>4) falha o job de forma visivel em
+//*    vez de BATCH001 apenas rodar um loop vazio sem sinalizar nada
+//*    ao operador.
+//*********************************************************************
+//*
+//CHKBIN   EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//INDD     DD  DSN=PRD.CARTAO.BATCH001.BIN00001,DISP=SHR
+//SYSIN    DD  *
+  PRINT INFILE(INDD) COUNT(1)
+/*
+//*
+//IFBIN    IF (CHKBIN.RC = 0) THEN
+//*
+//BATCH001 EXEC PGM=BATCH001
+//STEPLIB  DD  DSN=PRD.CARTAO.LOADLIB,DISP=SHR
+//BIN00001 DD  DSN=PRD.CARTAO.BATCH001.BIN00001,DISP=SHR
+//BRANDPRM DD  DSN=PRD.CARTAO.BATCH001.BRANDPRM,DISP=SHR
+//BINFAIXA1 DD DSN=PRD.CARTAO.BATCH001.BINFAIXA1,DISP=SHR
+//BINOUT01 DD  DSN=PRD.CARTAO.BATCH001.BINOUT01(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             LIKE=PRD.CARTAO.BATCH001.BINOUT01(0)
+//BINEXCP1 DD  DSN=PRD.CARTAO.BATCH001.BINEXCP1(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             LIKE=PRD.CARTAO.BATCH001.BINEXCP1(0)
+//CKPTFILE DD  DSN=PRD.CARTAO.BATCH001.CKPTFILE,DISP=OLD
+//RESTARTPM DD *
+N
+/*
+//SYSOUT   DD  SYSOUT=*
+//*
+//IFBIN    ENDIF
+//*
+//* Se o job nao entrou no passo BATCH001 (BIN00001 ausente/vazio),
+//* ou se BATCH001 terminou em abend/RC alto, avisa a operacao em
+//* vez de deixar passar como se o extrato tivesse sido gerado.
+//*
+//* Testar o RC/ABEND do passo BATCH001 basta mesmo quando ele foi
+//* contornado pelo IFBIN: um passo nao executado avalia como
+//* verdadeiro nesse teste, entao um unico IF cobre os dois casos
+//* (BIN00001 ausente/vazio, ou BATCH001 executado com falha).
+//IFFALHA  IF (BATCH001.ABEND OR BATCH001.RC > 4) THEN
+//AVISA    EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  SET MAXCC = 12
+/*
+//*  RC=12 no passo AVISA sinaliza falha do job para o scheduler de
+//*  producao mesmo quando BATCH001 nao chegou a executar; acionar
+//*  aqui tambem o procedimento padrao de notificacao de operacao
+//*  quando a rotina de automacao de produção estiver disponivel
+//*  neste ambiente.
+//IFFALHA  ENDIF
+//
