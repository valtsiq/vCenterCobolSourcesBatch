@@ -0,0 +1,58 @@
+//BINSETUP JOB (ACCTNO,DEPTNO),'SETUP VSAM CADASTRO DE BINS',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* JOB      : BINSETUP
+//* PROPOSITO: Alocacoes unicas (one-time) exigidas antes da primeira
+//*            execucao de BATCH001/BATCH002/BATCH003:
+//*              DEFBIN   - arquivo mestre de BINs (BIN00001) como
+//*                         VSAM KSDS.
+//*              DEFCKPT  - CKPTFILE (req. 004), sequencial cataloged
+//*                         que BATCH001 reabre em cada checkpoint;
+//*                         DISP=OLD em BATCH001.jcl/BATCH001R.jcl exige
+//*                         que o dataset ja exista antes da 1a rodada.
+//*            So devem ser reexecutados se o cluster/dataset precisar
+//*            ser recriado (ex.: mudanca de layout de registro), o que
+//*            implicaria recarregar o conteudo a partir de uma
+//*            extracao/backup anterior.
+//*
+//* LAYOUT DO REGISTRO BIN00001 (copybooks/BINCARD1.cpy):
+//*    FD-BINCARD1-CODIGO    PIC 9(006)  posicoes 1-6    (chave)
+//*    FD-BINCARD1-BANDEIRA  PIC X(010)  posicoes 7-16
+//*    FILLER                PIC X(002)  posicoes 17-18
+//*    FD-BINCARD1-EMISSOR   PIC X(035)  posicoes 19-53
+//*    FILLER                PIC X(199)  posicoes 54-252
+//*    Total: 252 bytes; chave de 6 bytes no offset 0 (RECORD KEY IS
+//*    FD-BINCARD1-CODIGO em BATCH001/BATCH002/BATCH003).
+//*
+//* LAYOUT DO REGISTRO CKPTFILE (FD-CKPT-REG em BATCH001):
+//*    FD-CKPT-QTD-PROCESSADA    PIC 9(009)  posicoes 1-9
+//*    FD-CKPT-QTD-SELECIONADOS  PIC 9(007)  posicoes 10-16
+//*    FD-CKPT-QTD-REJEITADOS    PIC 9(007)  posicoes 17-23
+//*    FD-CKPT-QTD-EXCECOES      PIC 9(007)  posicoes 24-30
+//*    Total: 30 bytes, RECFM FB, dataset sequencial simples (nao e
+//*    VSAM); BATCH001 o reabre OUTPUT a cada checkpoint, por isso e
+//*    alocado aqui ja vazio em vez de deixar a 1a rodada criar/gravar
+//*    nele por conta propria.
+//*********************************************************************
+//*
+//DEFBIN   EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE CLUSTER (NAME(PRD.CARTAO.BATCH001.BIN00001)     -
+       INDEXED                                           -
+       KEYS(6 0)                                         -
+       RECORDSIZE(252 252)                                -
+       FREESPACE(10 10)                                   -
+       VOLUMES(SYSDA)                                      -
+       TRACKS(10 5) )                                       -
+    DATA (NAME(PRD.CARTAO.BATCH001.BIN00001.DATA))           -
+    INDEX (NAME(PRD.CARTAO.BATCH001.BIN00001.INDEX))
+/*
+//*
+//DEFCKPT  EXEC PGM=IEFBR14
+//CKPTFILE DD  DSN=PRD.CARTAO.BATCH001.CKPTFILE,
+//             DISP=(NEW,CATLG,KEEP),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//
