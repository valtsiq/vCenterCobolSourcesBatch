@@ -0,0 +1,3 @@
+000100   01 FD-ISSUER.                                                  00010015
+000200      05 FD-ISSUER-EMISSOR                   PIC X(035).          00020015
+000300      05 FILLER                              PIC X(015).          00030015
