@@ -0,0 +1,6 @@
+000100   01 FD-BINCARD1.                                                00010015
+000200      05 FD-BINCARD1-CODIGO                  PIC 9(006).          00020015
+000300      05 FD-BINCARD1-BANDEIRA                PIC X(010).          00030015
+000400      05 FILLER                              PIC X(002).          00040015
+000500      05 FD-BINCARD1-EMISSOR                 PIC X(035).          00050015
+000600      05 FILLER                              PIC X(199).          00060015
