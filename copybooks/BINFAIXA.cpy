@@ -0,0 +1,7 @@
+000100   01 FD-BINFAIXA.                                                00010015
+000200      05 FD-BINFAIXA-CODIGO-INICIO           PIC 9(006).          00020015
+000300      05 FD-BINFAIXA-CODIGO-FIM              PIC 9(006).          00030015
+000400      05 FD-BINFAIXA-BANDEIRA                PIC X(010).          00040015
+000500      05 FILLER                              PIC X(002).          00050015
+000600      05 FD-BINFAIXA-EMISSOR                 PIC X(035).          00060015
+000700      05 FILLER                              PIC X(205).          00070015
