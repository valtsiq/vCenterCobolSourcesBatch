@@ -0,0 +1,128 @@
+000100 IDENTIFICATION DIVISION.                                         00010015
+000200 PROGRAM-ID. BATCH002.                                            00020015
+000300                                                                  00030015
+000400 ENVIRONMENT DIVISION.                                            00040015
+000500                                                                  00050015
+000600 INPUT-OUTPUT SECTION.                                            00060015
+000700   FILE-CONTROL.                                                  00070015
+000800        SELECT BINCARD1 ASSIGN TO 'BIN00001'                      00080015
+000850        ORGANIZATION INDEXED                                      00085015
+000870        RECORD KEY IS FD-BINCARD1-CODIGO                          00087015
+000890        FILE STATUS IS WS-BINCARD1-STATUS.                        00089015
+001000        SELECT ISSUER ASSIGN TO 'ISSUER01'                        00100015
+001100        ORGANIZATION SEQUENTIAL                                   00110015
+001200        FILE STATUS IS WS-ISSUER-STATUS.                          00120015
+001300*-------------------------------------------------                00130015
+001400 DATA DIVISION.                                                   00140015
+001500   FILE SECTION.                                                  00150015
+001600                                                                  00160015
+001700   FD BINCARD1                                                    00170015
+001800        RECORDING MODE IS F                                       00180015
+001900        RECORD CONTAINS 252 CHARACTERS.                           00190015
+002000                                                                  00200015
+002100   COPY BINCARD1.                                                 00210015
+002200                                                                  00220015
+002300   FD ISSUER                                                      00230015
+002400        RECORDING MODE IS F                                       00240015
+002500        RECORD CONTAINS 50 CHARACTERS.                            00250015
+002600                                                                  00260015
+002700   COPY ISSUER.                                                   00270015
+002800                                                                  00280015
+002900   WORKING-STORAGE SECTION.                                       00290015
+003000   01 WS-EOF                                 PIC X(001).          00300015
+003050   01 WS-BINCARD1-STATUS                    PIC X(002) VALUE '00'.00305015
+003100                                                                  00310015
+003200   01 WS-ISSUER-STATUS                      PIC X(002) VALUE '00'.00320015
+003300   01 WS-ISSUER-EOF                         PIC X(001) VALUE 'N'. 00330015
+003400      88 ISSUER-FIM-ARQUIVO                  VALUE 'Y'.           00340015
+003500                                                                  00350015
+003600   01 WS-TABELA-EMISSORES.                                        00360015
+003700      05 WS-QTD-EMISSORES        PIC 9(005) VALUE ZERO.           00370015
+003800      05 WS-EMISSOR-TAB OCCURS 0 TO 2000 TIMES                    00380015
+003900            DEPENDING ON WS-QTD-EMISSORES                         00390015
+004000            INDEXED BY WS-IDX-EMISSOR.                            00400015
+004100         10 WS-EMISSOR-NOME      PIC X(035).                      00410015
+004200                                                                  00420015
+004300   01 WS-EMISSOR-SW                          PIC X(001) VALUE 'N'.00430015
+004400      88 EMISSOR-CONHECIDO                   VALUE 'S'.           00440015
+004500      88 EMISSOR-DESCONHECIDO                VALUE 'N'.           00450015
+004600                                                                  00460015
+004700   01 WS-TOTAIS.                                                  00470015
+004800      05 WS-TOT-LIDOS            PIC 9(007) VALUE ZERO.           00480015
+004900      05 WS-TOT-DESCONHECIDOS    PIC 9(007) VALUE ZERO.           00490015
+005000                                                                  00500015
+005100 PROCEDURE DIVISION.                                              00510015
+005200     PERFORM 010-CARREGA-EMISSORES                                00520015
+005300     OPEN INPUT BINCARD1                                          00530015
+005310     IF WS-BINCARD1-STATUS NOT = '00'                             00531015
+005320        DISPLAY 'BATCH002 - ERRO AO ABRIR BINCARD1 - STATUS: '    00532015
+005330                WS-BINCARD1-STATUS                                00533015
+005335        MOVE 16 TO RETURN-CODE                                    00533515
+005340     ELSE                                                         00534015
+005400        PERFORM UNTIL WS-EOF = 'Y'                                00540015
+005500           READ BINCARD1 AT END MOVE 'Y' TO WS-EOF                00550015
+005600           NOT AT END                                             00560015
+005700              ADD 1 TO WS-TOT-LIDOS                               00570015
+005800              PERFORM 000-VERIFICA-EMISSOR                        00580015
+005900           END-READ                                               00590015
+006000        END-PERFORM                                               00600015
+006100        CLOSE BINCARD1                                            00610015
+006150     END-IF                                                       00615015
+006200     PERFORM 090-IMPRIME-TOTAIS                                   00620015
+006300     STOP RUN.                                                    00630015
+006400* --------------------------------                                00640015
+006500 010-CARREGA-EMISSORES.                                           00650015
+006600*    Carrega o cadastro mestre de emissores (ISSUER) em memoria   00660015
+006700*    para comparacao com o nome informado em cada registro do     00670015
+006800*    BINCARD1.                                                    00680015
+006900     OPEN INPUT ISSUER                                            00690015
+007000     IF WS-ISSUER-STATUS = '00'                                   00700015
+007100        PERFORM UNTIL ISSUER-FIM-ARQUIVO                          00710015
+007200           READ ISSUER AT END SET ISSUER-FIM-ARQUIVO TO TRUE      00720015
+007300           NOT AT END                                             00730015
+007310              IF WS-QTD-EMISSORES >= 2000                         00731015
+007320                 DISPLAY 'BATCH002 - ERRO: ISSUER EXCEDE 2000'    00732015
+007330                         ' EMISSORES - REGISTROS IGNORADOS'       00733015
+007340                 SET ISSUER-FIM-ARQUIVO TO TRUE                   00734015
+007350              ELSE                                                00735015
+007400                 ADD 1 TO WS-QTD-EMISSORES                        00740015
+007500                 MOVE FD-ISSUER-EMISSOR TO                        00750015
+007600                      WS-EMISSOR-NOME (WS-QTD-EMISSORES)          00760015
+007650              END-IF                                              00765015
+007700           END-READ                                               00770015
+007800        END-PERFORM                                               00780015
+007900        CLOSE ISSUER                                              00790015
+008000     END-IF                                                       00800015
+008100     .                                                            00810015
+008200* --------------------------------                                00820015
+008300 000-VERIFICA-EMISSOR.                                            00830015
+008400*    Sinaliza registros cujo FD-BINCARD1-EMISSOR nao conste do    00840015
+008500*    cadastro mestre de emissores, para deteccao de erros de      00850015
+008600*    digitacao ou de emissores ainda nao cadastrados.             00860015
+008700     SET EMISSOR-DESCONHECIDO TO TRUE                             00870015
+008800     SET WS-IDX-EMISSOR TO 1                                      00880015
+008900     SEARCH WS-EMISSOR-TAB                                        00890015
+009000        AT END CONTINUE                                           00900015
+009100        WHEN WS-EMISSOR-NOME (WS-IDX-EMISSOR)                     00910015
+009200           = FD-BINCARD1-EMISSOR                                  00920015
+009300           SET EMISSOR-CONHECIDO TO TRUE                          00930015
+009400     END-SEARCH                                                   00940015
+009500     IF EMISSOR-DESCONHECIDO                                      00950015
+009600        ADD 1 TO WS-TOT-DESCONHECIDOS                             00960015
+009700        DISPLAY 'EMISSOR DESCONHECIDO - BIN: '                    00970015
+009800                FD-BINCARD1-CODIGO                                00980015
+009900        DISPLAY '  BANDEIRA: ' FD-BINCARD1-BANDEIRA               00990015
+010000                ' EMISSOR: ' FD-BINCARD1-EMISSOR                  01000015
+010100     END-IF                                                       01010015
+010200     .                                                            01020015
+010300* --------------------------------                                01030015
+010400 090-IMPRIME-TOTAIS.                                              01040015
+010500     DISPLAY '==========================================='        01050015
+010600     DISPLAY 'BATCH002 - CONFERENCIA DE EMISSORES x ISSUER'       01060015
+010700     DISPLAY '==========================================='        01070015
+010800     DISPLAY 'REGISTROS LIDOS DO BINCARD1......: '                01080015
+010900             WS-TOT-LIDOS                                         01090015
+011000     DISPLAY 'EMISSORES DESCONHECIDOS..........: '                01100015
+011100             WS-TOT-DESCONHECIDOS                                 01110015
+011200     DISPLAY '==========================================='        01120015
+011300     .                                                            01130015
