@@ -6,49 +6,669 @@
 000600 INPUT-OUTPUT SECTION.                                            00060015
 000700   FILE-CONTROL.                                                  00070015
 000800        SELECT BINCARD1 ASSIGN TO 'BIN00001'                      00080015
-000900        ORGANIZATION SEQUENTIAL.                                  00090015
-001000*-------------------------------------------------
-001100 DATA DIVISION.                                                   00110015
-001200   FILE SECTION.                                                  00120015
-001300                                                                  00130015
-001400   FD BINCARD1                                                    00140015
-001500        RECORDING MODE IS F                                       00150015
-001600        RECORD CONTAINS 256 CHARACTERS.                           00160015
-001700                                                                  00170015
-001800   01 FD-BINCARD1.                                                00180015
-001900      05 FD-BINCARD1-CODIGO                  PIC 9(006).          00190015
-002000      05 FD-BINCARD1-BANDEIRA                PIC X(010).          00200015
-002100      05 FILLER                              PIC X(002).          00210015
-002200      05 FD-BINCARD1-EMISSOR                 PIC X(035).          00220015
-002300      05 FILLER                              PIC X(199).          00230015
-002400                                                                  00240015
-002500   WORKING-STORAGE SECTION.                                       00250015
-002600   01 WS-BINCARD1.                                                00260015
-002700      05 WS-BINCARD1-CODIGO       PIC 9(006).                     00270015
-002800      05 FILLER                   PIC X(004) VALUE SPACES.        00280015
-002900      05 WS-BINCARD1-BANDEIRA     PIC X(010).                     00290015
-003000      05 FILLER                   PIC X(004) VALUE SPACES.        00300015
-003100      05 WS-BINCARD1-EMISSOR      PIC X(035).                     00310015
-003200                                                                  00320015
-003300   01 WS-EOF                                 PIC X(001).          00330015
-003400                                                                  00340015
-003500 PROCEDURE DIVISION.                                              00350015
-003600     OPEN INPUT BINCARD1                                          00360015
-003700        PERFORM UNTIL WS-EOF = 'Y'                                00370015
-003800           READ BINCARD1 AT END MOVE 'Y' TO WS-EOF                00380015
-003900           NOT AT END PERFORM 000-PRINT-REGISTRO                  00390015
-004000           END-READ                                               00400015
-004100        END-PERFORM.                                              00410015
-004200     CLOSE BINCARD1.                                              00420015
-004300     STOP RUN.                                                    00430015
-004400* --------------------------------                                00440015
-004500 000-PRINT-REGISTRO.                                              00450015
-004600*                                                                 00460015
-004700     MOVE FD-BINCARD1-CODIGO   TO WS-BINCARD1-CODIGO              00470015
-004800     MOVE FD-BINCARD1-BANDEIRA TO WS-BINCARD1-BANDEIRA            00480015
-004900     MOVE FD-BINCARD1-EMISSOR  TO WS-BINCARD1-EMISSOR             00490015
-005000*                                                                 00500015
-005100     IF WS-BINCARD1-BANDEIRA EQUAL 'MASTERCARD'                   00510015
-005200        DISPLAY WS-BINCARD1                                       00520015
-005300     END-IF                                                       00530015
-005400     .                                                            00540015
+000850        ORGANIZATION INDEXED                                      00085015
+000870        RECORD KEY IS FD-BINCARD1-CODIGO                          00087015
+000890        FILE STATUS IS WS-BINCARD1-STATUS.                        00089015
+001000        SELECT BRANDPRM ASSIGN TO 'BRANDPRM'                      00100015
+001100        ORGANIZATION SEQUENTIAL                                   00110015
+001200        FILE STATUS IS WS-BRANDPRM-STATUS.                        00120015
+001300        SELECT BINCARD1-OUT ASSIGN TO 'BINOUT01'                  00130015
+001400        ORGANIZATION SEQUENTIAL.                                  00140015
+001500        SELECT BINEXCP ASSIGN TO 'BINEXCP1'                       00150015
+001600        ORGANIZATION SEQUENTIAL.                                  00160015
+001700        SELECT CKPTFILE ASSIGN TO 'CKPTFILE'                      00170015
+001800        ORGANIZATION SEQUENTIAL                                   00180015
+001900        FILE STATUS IS WS-CKPT-STATUS.                            00190015
+002000        SELECT RESTARTPM ASSIGN TO 'RESTARTPM'                    00200015
+002100        ORGANIZATION SEQUENTIAL                                   00210015
+002200        FILE STATUS IS WS-RESTART-STATUS.                         00220015
+002300        SELECT BINFAIXA ASSIGN TO 'BINFAIXA1'                     00230015
+002400        ORGANIZATION SEQUENTIAL                                   00240015
+002500        FILE STATUS IS WS-BINFAIXA-STATUS.                        00250015
+002600*-------------------------------------------------                00260015
+002700 DATA DIVISION.                                                   00270015
+002800   FILE SECTION.                                                  00280015
+002900                                                                  00290015
+003000   FD BINCARD1                                                    00300015
+003100        RECORDING MODE IS F                                       00310015
+003200        RECORD CONTAINS 252 CHARACTERS.                           00320015
+003300                                                                  00330015
+003400   COPY BINCARD1.                                                 00340015
+003500                                                                  00350015
+003600   FD BRANDPRM                                                    00360015
+003700        RECORDING MODE IS F                                       00370015
+003800        RECORD CONTAINS 10 CHARACTERS.                            00380015
+003900                                                                  00390015
+004000   01 FD-BRANDPRM.                                                00400015
+004100      05 FD-BRANDPRM-BANDEIRA                PIC X(010).          00410015
+004200                                                                  00420015
+004300   FD BINCARD1-OUT                                                00430015
+004400        RECORDING MODE IS F                                       00440015
+004500        RECORD CONTAINS 51 CHARACTERS.                            00450015
+004600                                                                  00460015
+004700   01 FD-BINCARD1-OUT-REG.                                        00470015
+004800      05 FD-OUT-CODIGO                       PIC 9(006).          00480015
+004900      05 FD-OUT-BANDEIRA                     PIC X(010).          00490015
+005000      05 FD-OUT-EMISSOR                      PIC X(035).          00500015
+005100                                                                  00510015
+005200   FD BINEXCP                                                     00520015
+005300        RECORDING MODE IS F                                       00530015
+005400        RECORD CONTAINS 294 CHARACTERS.                           00540015
+005500                                                                  00550015
+005600   01 FD-BINEXCP-REG.                                             00560015
+005700      05 FD-EXCP-REGISTRO                    PIC X(252).          00570015
+005800      05 FD-EXCP-RAZAO-COD                   PIC X(002).          00580015
+005900      05 FD-EXCP-RAZAO-DESC                  PIC X(040).          00590015
+006000                                                                  00600015
+006100   FD CKPTFILE                                                    00610015
+006200        RECORDING MODE IS F                                       00620015
+006300        RECORD CONTAINS 30 CHARACTERS.                            00630015
+006400                                                                  00640015
+006500   01 FD-CKPT-REG.                                                00650015
+006600      05 FD-CKPT-QTD-PROCESSADA              PIC 9(009).          00660015
+006610      05 FD-CKPT-QTD-SELECIONADOS            PIC 9(007).          00661015
+006620      05 FD-CKPT-QTD-REJEITADOS              PIC 9(007).          00662015
+006630      05 FD-CKPT-QTD-EXCECOES                PIC 9(007).          00663015
+006700                                                                  00670015
+006800   FD RESTARTPM                                                   00680015
+006900        RECORDING MODE IS F                                       00690015
+007000        RECORD CONTAINS 1 CHARACTERS.                             00700015
+007100                                                                  00710015
+007200   01 FD-RESTART-REG.                                             00720015
+007300      05 FD-RESTART-IND                      PIC X(001).          00730015
+007400                                                                  00740015
+007500   FD BINFAIXA                                                    00750015
+007600        RECORDING MODE IS F                                       00760015
+007700        RECORD CONTAINS 264 CHARACTERS.                           00770015
+007800                                                                  00780015
+007900   COPY BINFAIXA.                                                 00790015
+008000                                                                  00800015
+008100   WORKING-STORAGE SECTION.                                       00810015
+008200   01 WS-BINCARD1.                                                00820015
+008300      05 WS-BINCARD1-CODIGO       PIC 9(006).                     00830015
+008400      05 FILLER                   PIC X(004) VALUE SPACES.        00840015
+008500      05 WS-BINCARD1-BANDEIRA     PIC X(010).                     00850015
+008600      05 FILLER                   PIC X(004) VALUE SPACES.        00860015
+008700      05 WS-BINCARD1-EMISSOR      PIC X(035).                     00870015
+008800                                                                  00880015
+008900   01 WS-EOF                                 PIC X(001).          00890015
+009000                                                                  00900015
+009050   01 WS-BINCARD1-STATUS                    PIC X(002) VALUE '00'.00905015
+009100   01 WS-BRANDPRM-STATUS                    PIC X(002) VALUE '00'.00910015
+009200   01 WS-PARM-EOF                            PIC X(001) VALUE 'N'.00920015
+009300      88 PARM-FIM-ARQUIVO                    VALUE 'Y'.           00930015
+009400                                                                  00940015
+009500   01 WS-TABELA-BANDEIRAS.                                        00950015
+009600      05 WS-QTD-BANDEIRAS        PIC 9(003) VALUE ZERO.           00960015
+009700      05 WS-BANDEIRA-TAB OCCURS 0 TO 50 TIMES                     00970015
+009800            DEPENDING ON WS-QTD-BANDEIRAS                         00980015
+009900            INDEXED BY WS-IDX-BANDEIRA.                           00990015
+010000         10 WS-BANDEIRA-PARM     PIC X(010).                      01000015
+010100                                                                  01010015
+010200   01 WS-BANDEIRA-SW                         PIC X(001) VALUE 'N'.01020015
+010300      88 BANDEIRA-CONFERE                    VALUE 'S'.           01030015
+010400      88 BANDEIRA-NAO-CONFERE                VALUE 'N'.           01040015
+010500                                                                  01050015
+010600   01 WS-TOTAIS.                                                  01060015
+010700      05 WS-TOT-LIDOS            PIC 9(007) VALUE ZERO.           01070015
+010800      05 WS-TOT-SELECIONADOS     PIC 9(007) VALUE ZERO.           01080015
+010900      05 WS-TOT-REJEITADOS       PIC 9(007) VALUE ZERO.           01090015
+011000      05 WS-TOT-EXCECOES         PIC 9(007) VALUE ZERO.           01100015
+011050      05 WS-TOT-FAIXAS-SELEC     PIC 9(007) VALUE ZERO.           01105015
+011100                                                                  01110015
+011200   01 WS-TABELA-BANDEIRAS-VALIDAS.                                 01120015
+011210      05 WS-QTD-BANDEIRAS-VALIDAS PIC 9(003) VALUE ZERO.          01121015
+011220      05 WS-BANDEIRA-VALIDA-ELEM PIC X(010) OCCURS 6 TO 600 TIMES 01122015
+011230            DEPENDING ON WS-QTD-BANDEIRAS-VALIDAS                 01123015
+011240            INDEXED BY WS-IDX-VALIDA.                             01124015
+011260   01 WS-BANDEIRA-VALIDA-CANDIDATA  PIC X(010).                   01126015
+012300                                                                  01230015
+012400   01 WS-REGISTRO-SW                         PIC X(001) VALUE 'S'.01240015
+012500      88 REGISTRO-VALIDO                     VALUE 'S'.           01250015
+012600      88 REGISTRO-INVALIDO                   VALUE 'N'.           01260015
+012700                                                                  01270015
+012800   01 WS-BANDEIRA-VALIDA-SW                  PIC X(001) VALUE 'N'.01280015
+012900      88 BANDEIRA-E-VALIDA                   VALUE 'S'.           01290015
+013000      88 BANDEIRA-NAO-E-VALIDA               VALUE 'N'.           01300015
+013100                                                                  01310015
+013200   01 WS-EXCP-RAZAO-COD                      PIC X(002).          01320015
+013300   01 WS-EXCP-RAZAO-DESC                     PIC X(040).          01330015
+013400                                                                  01340015
+013500   01 WS-CKPT-STATUS                        PIC X(002) VALUE '00'.01350015
+013600   01 WS-RESTART-STATUS                     PIC X(002) VALUE '00'.01360015
+013800   01 WS-CKPT-QTD-RESTART                   PIC 9(009) VALUE ZERO.01380015
+013900   01 WS-MODO-RESTART-SW                    PIC X(001) VALUE 'N'. 01390015
+014000      88 MODO-RESTART                        VALUE 'S'.           01400015
+014100      88 MODO-NORMAL                         VALUE 'N'.           01410015
+014200                                                                  01420015
+014300   01 WS-BINFAIXA-STATUS                    PIC X(002) VALUE '00'.01430015
+014400   01 WS-FAIXA-EOF                          PIC X(001) VALUE 'N'. 01440015
+014500      88 FAIXA-FIM-ARQUIVO                   VALUE 'Y'.           01450015
+014600                                                                  01460015
+014700   01 WS-TABELA-FAIXAS.                                           01470015
+014800      05 WS-QTD-FAIXAS           PIC 9(004) VALUE ZERO.           01480015
+014900      05 WS-FAIXA-TAB OCCURS 0 TO 500 TIMES                       01490015
+015000            DEPENDING ON WS-QTD-FAIXAS                            01500015
+015100            INDEXED BY WS-IDX-FAIXA.                              01510015
+015200         10 WS-FAIXA-CODIGO-INICIO  PIC 9(006).                   01520015
+015300         10 WS-FAIXA-CODIGO-FIM     PIC 9(006).                   01530015
+015400         10 WS-FAIXA-BANDEIRA       PIC X(010).                   01540015
+015500         10 WS-FAIXA-EMISSOR        PIC X(035).                   01550015
+015550         10 WS-FAIXA-JA-EMITIDA-SW  PIC X(001) VALUE 'N'.         01555015
+015560            88 FAIXA-JA-EMITIDA-NO-LOOP VALUE 'S'.                01556015
+015600                                                                  01560015
+015700   01 WS-FAIXA-SW                           PIC X(001) VALUE 'N'. 01570015
+015800      88 FAIXA-ENCONTRADA                    VALUE 'S'.           01580015
+015900      88 FAIXA-NAO-ENCONTRADA                VALUE 'N'.           01590015
+016000                                                                  01600015
+016100   01 WS-BANDEIRA-TESTE                     PIC X(010).           01610015
+016200                                                                  01620015
+016300   01 WS-DATA-ATUAL.                                              01630015
+016400      05 WS-DATA-ATUAL-AAAA      PIC X(004).                      01640015
+016500      05 WS-DATA-ATUAL-MM        PIC X(002).                      01650015
+016600      05 WS-DATA-ATUAL-DD        PIC X(002).                      01660015
+016700                                                                  01670015
+016800   01 WS-DATA-FMT.                                                01680015
+016900      05 WS-DATA-FMT-DD          PIC X(002).                      01690015
+017000      05 FILLER                  PIC X(001) VALUE '/'.            01700015
+017100      05 WS-DATA-FMT-MM          PIC X(002).                      01710015
+017200      05 FILLER                  PIC X(001) VALUE '/'.            01720015
+017300      05 WS-DATA-FMT-AAAA        PIC X(004).                      01730015
+017400                                                                  01740015
+017500   01 WS-LINHAS-POR-PAGINA                  PIC 9(003) VALUE 050. 01750015
+017600   01 WS-LINHA-ATUAL                        PIC 9(003) VALUE ZERO.01760015
+017700   01 WS-PAGINA-ATUAL                       PIC 9(005) VALUE ZERO.01770015
+017800                                                                  01780015
+017900   01 WS-TABELA-TOTAIS-BANDEIRA.                                  01790015
+017950*    Contagem por bandeira dos registros lidos, separada em      01795015
+017960*    selecionados (bandeira/faixa conferiu) e rejeitados (nao    01796015
+017970*    conferiu), conforme exigido pelo req. 001.                  01797015
+018000      05 WS-QTD-BANDEIRAS-TOT    PIC 9(003) VALUE ZERO.           01800015
+018100      05 WS-BANDEIRA-TOT-TAB OCCURS 0 TO 50 TIMES                 01810015
+018200            DEPENDING ON WS-QTD-BANDEIRAS-TOT                     01820015
+018300            INDEXED BY WS-IDX-TOT.                                01830015
+018400         10 WS-BANDEIRA-TOT-VALOR  PIC X(010).                    01840015
+018450         10 WS-BANDEIRA-TOT-SELEC  PIC 9(007).                    01845015
+018470         10 WS-BANDEIRA-TOT-REJ    PIC 9(007).                    01847015
+018600                                                                  01860015
+       PROCEDURE DIVISION.                                              01880015
+           PERFORM 100-PREPARA-DATA                                     01890015
+           PERFORM 011-INICIALIZA-BANDEIRAS-VALIDAS                     01895015
+           PERFORM 012-VERIFICA-RESTART                                 01900015
+           PERFORM 010-LER-PARAMETROS-BANDEIRA                          01910015
+           PERFORM 016-CARREGA-FAIXAS                                   01920015
+           OPEN INPUT BINCARD1                                          01930015
+           IF WS-BINCARD1-STATUS NOT = '00'                             01940015
+              DISPLAY 'BATCH001 - ERRO AO ABRIR BINCARD1 - STATUS: '    01950015
+                      WS-BINCARD1-STATUS                                01960015
+              MOVE 16 TO RETURN-CODE                                    01965015
+           ELSE                                                         01970015
+              IF MODO-RESTART                                           01980015
+                 OPEN EXTEND BINCARD1-OUT                               01990015
+                 OPEN EXTEND BINEXCP                                    02000015
+              ELSE                                                      02010015
+                 OPEN OUTPUT BINCARD1-OUT                               02020015
+                 OPEN OUTPUT BINEXCP                                    02030015
+              END-IF                                                    02040015
+              PERFORM UNTIL WS-EOF = 'Y'                                02050015
+                 READ BINCARD1 AT END MOVE 'Y' TO WS-EOF                02060015
+                 NOT AT END                                             02070015
+                    ADD 1 TO WS-TOT-LIDOS                               02080015
+                    IF MODO-RESTART                                     02090015
+                          AND WS-TOT-LIDOS NOT > WS-CKPT-QTD-RESTART    02100015
+                       CONTINUE                                         02110015
+                    ELSE                                                02120015
+                       PERFORM 005-VALIDA-REGISTRO                      02130015
+                       IF REGISTRO-VALIDO                               02140015
+                          PERFORM 000-PRINT-REGISTRO                    02150015
+                       ELSE                                             02160015
+                          PERFORM 006-GRAVA-EXCECAO                     02170015
+                       END-IF                                           02180015
+                    END-IF                                              02190015
+                    PERFORM 014-GRAVA-CHECKPOINT                        02200015
+                 END-READ                                               02230015
+              END-PERFORM                                               02240015
+              PERFORM 055-PROCESSA-FAIXAS-SEM-REGISTRO                  02250015
+              CLOSE BINCARD1                                            02260015
+              CLOSE BINCARD1-OUT                                        02270015
+              CLOSE BINEXCP                                             02280015
+              PERFORM 015-FINALIZA-CHECKPOINT                           02290015
+           END-IF                                                       02300015
+           PERFORM 095-IMPRIME-RODAPE-FINAL                             02310015
+           PERFORM 090-IMPRIME-TOTAIS                                   02320015
+           STOP RUN.                                                    02330015
+022200* --------------------------------                                02220015
+022300 100-PREPARA-DATA.                                                02230015
+022400     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATA-ATUAL            02240015
+022500     MOVE WS-DATA-ATUAL-DD   TO WS-DATA-FMT-DD                    02250015
+022600     MOVE WS-DATA-ATUAL-MM   TO WS-DATA-FMT-MM                    02260015
+022700     MOVE WS-DATA-ATUAL-AAAA TO WS-DATA-FMT-AAAA                  02270015
+022800     .                                                            02280015
+022810* --------------------------------                                02281015
+022820 011-INICIALIZA-BANDEIRAS-VALIDAS.                                 02282015
+022830*    Semeia a tabela de bandeiras validas (007-VERIFICA-BANDEIRA- 02283015
+022840*    VALIDA) com o conjunto minimo conhecido.  BRANDPRM e         02284015
+022850*    BINFAIXA acrescentam a esta tabela, ao serem carregados,      02285015
+022860*    qualquer bandeira nova que configurem (019-REGISTRA-          02286015
+022870*    BANDEIRA-VALIDA), para que a validacao de entrada nunca       02287015
+022880*    rejeite uma bandeira que o proprio operador configurou para   02288015
+022890*    extracao.                                                     02289015
+022900     MOVE 6 TO WS-QTD-BANDEIRAS-VALIDAS                            02290015
+022910     MOVE 'MASTERCARD' TO WS-BANDEIRA-VALIDA-ELEM (1)               02291015
+022920     MOVE 'VISA'       TO WS-BANDEIRA-VALIDA-ELEM (2)               02292015
+022930     MOVE 'ELO'        TO WS-BANDEIRA-VALIDA-ELEM (3)               02293015
+022940     MOVE 'AMEX'       TO WS-BANDEIRA-VALIDA-ELEM (4)               02294015
+022950     MOVE 'DINERS'     TO WS-BANDEIRA-VALIDA-ELEM (5)               02295015
+022960     MOVE 'HIPERCARD'  TO WS-BANDEIRA-VALIDA-ELEM (6)               02296015
+022970     .                                                             02297015
+022980* --------------------------------                                02298015
+023000 012-VERIFICA-RESTART.                                            02300015
+023100*    Verifica se o operador sinalizou reinicio (RESTARTPM = 'S'). 02310015
+023200*    Em caso positivo, busca no CKPTFILE a quantidade de          02320015
+023300*    registros ja processados na execucao anterior para nao       02330015
+023400*    reprocessa-los.                                              02340015
+023500     SET MODO-NORMAL TO TRUE                                      02350015
+023600     MOVE ZERO TO WS-CKPT-QTD-RESTART                             02360015
+023700     OPEN INPUT RESTARTPM                                         02370015
+023800     IF WS-RESTART-STATUS = '00'                                  02380015
+023900        READ RESTARTPM                                            02390015
+024000           AT END CONTINUE                                        02400015
+024100           NOT AT END                                             02410015
+024200              IF FD-RESTART-IND = 'S'                             02420015
+024300                 PERFORM 013-LER-CHECKPOINT                       02430015
+024400              END-IF                                              02440015
+024500        END-READ                                                  02450015
+024600        CLOSE RESTARTPM                                           02460015
+024700     END-IF                                                       02470015
+024800     .                                                            02480015
+024900* --------------------------------                                02490015
+025000 013-LER-CHECKPOINT.                                              02500015
+025100     OPEN INPUT CKPTFILE                                          02510015
+025200     IF WS-CKPT-STATUS = '00'                                     02520015
+025300        READ CKPTFILE                                             02530015
+025400           AT END CONTINUE                                        02540015
+025500           NOT AT END                                             02550015
+025600              MOVE FD-CKPT-QTD-PROCESSADA TO WS-CKPT-QTD-RESTART  02560015
+025610              MOVE FD-CKPT-QTD-SELECIONADOS TO                    02561015
+025620                   WS-TOT-SELECIONADOS                            02562015
+025630              MOVE FD-CKPT-QTD-REJEITADOS TO                      02563015
+025640                   WS-TOT-REJEITADOS                              02564015
+025650              MOVE FD-CKPT-QTD-EXCECOES TO                        02565015
+025660                   WS-TOT-EXCECOES                                02566015
+025700              IF WS-CKPT-QTD-RESTART > 0                          02570015
+025800                 SET MODO-RESTART TO TRUE                         02580015
+025900              END-IF                                              02590015
+026000        END-READ                                                  02600015
+026100        CLOSE CKPTFILE                                            02610015
+026200     END-IF                                                       02620015
+026300     .                                                            02630015
+026400* --------------------------------                                02640015
+026500 014-GRAVA-CHECKPOINT.                                            02650015
+026510*    Gravado apos cada registro processado (nao mais a cada N     02651015
+026520*    leituras), para que um abend nunca deixe registros ja        02652015
+026530*    gravados em BINCARD1-OUT/BINEXCP a frente do ultimo          02653015
+026540*    checkpoint, o que causaria reprocessamento/duplicacao no     02654015
+026550*    restart.  Tambem persiste os totais de controle, para que    02655015
+026560*    um restart recomponha os totais do arquivo inteiro, e nao    02656015
+026570*    so os do trecho processado apos o reinicio.                  02657015
+026600     OPEN OUTPUT CKPTFILE                                         02660015
+026700     MOVE WS-TOT-LIDOS TO FD-CKPT-QTD-PROCESSADA                  02670015
+026710     MOVE WS-TOT-SELECIONADOS TO FD-CKPT-QTD-SELECIONADOS         02671015
+026720     MOVE WS-TOT-REJEITADOS TO FD-CKPT-QTD-REJEITADOS             02672015
+026730     MOVE WS-TOT-EXCECOES TO FD-CKPT-QTD-EXCECOES                 02673015
+026800     WRITE FD-CKPT-REG                                            02680015
+026900     CLOSE CKPTFILE                                               02690015
+027000     .                                                            02700015
+027100* --------------------------------                                02710015
+027200 015-FINALIZA-CHECKPOINT.                                         02720015
+027300*    Zera o checkpoint ao final de uma execucao completa, para    02730015
+027400*    que a proxima rodada nao seja tratada como reinicio.         02740015
+027500     OPEN OUTPUT CKPTFILE                                         02750015
+027600     MOVE ZERO TO FD-CKPT-QTD-PROCESSADA                          02760015
+027610     MOVE ZERO TO FD-CKPT-QTD-SELECIONADOS                        02761015
+027620     MOVE ZERO TO FD-CKPT-QTD-REJEITADOS                          02762015
+027630     MOVE ZERO TO FD-CKPT-QTD-EXCECOES                            02763015
+027700     WRITE FD-CKPT-REG                                            02770015
+027800     CLOSE CKPTFILE                                               02780015
+027900     .                                                            02790015
+028000* --------------------------------                                02800015
+028100 016-CARREGA-FAIXAS.                                              02810015
+028200*    Carrega em memoria as faixas de BIN (copybook BINFAIXA) para 02820015
+028300*    que 050-VERIFICA-FAIXA possa testar se um BIN avulso esta    02830015
+028400*    contido em alguma faixa, sem precisar explodir a faixa em    02840015
+028500*    registros individuais no BINCARD1. Arquivo ausente = nenhuma 02850015
+028600*    faixa carregada.                                             02860015
+028700     OPEN INPUT BINFAIXA                                          02870015
+028800     IF WS-BINFAIXA-STATUS = '00'                                 02880015
+028900        PERFORM UNTIL FAIXA-FIM-ARQUIVO                           02890015
+029000           READ BINFAIXA AT END SET FAIXA-FIM-ARQUIVO TO TRUE     02900015
+029100           NOT AT END                                             02910015
+029110              IF WS-QTD-FAIXAS >= 500                             02911015
+029120                 DISPLAY 'BATCH001 - ERRO: BINFAIXA EXCEDE 500'   02912015
+029130                         ' FAIXAS - REGISTROS IGNORADOS'          02913015
+029140                 SET FAIXA-FIM-ARQUIVO TO TRUE                    02914015
+029150              ELSE                                                02915015
+029200                 ADD 1 TO WS-QTD-FAIXAS                           02920015
+029300                 MOVE FD-BINFAIXA-CODIGO-INICIO TO                02930015
+029400                      WS-FAIXA-CODIGO-INICIO (WS-QTD-FAIXAS)      02940015
+029500                 MOVE FD-BINFAIXA-CODIGO-FIM TO                   02950015
+029600                      WS-FAIXA-CODIGO-FIM (WS-QTD-FAIXAS)         02960015
+029700                 MOVE FD-BINFAIXA-BANDEIRA TO                     02970015
+029800                      WS-FAIXA-BANDEIRA (WS-QTD-FAIXAS)           02980015
+029900                 MOVE FD-BINFAIXA-EMISSOR TO                      02990015
+030000                      WS-FAIXA-EMISSOR (WS-QTD-FAIXAS)            03000015
+030010                 MOVE FD-BINFAIXA-BANDEIRA TO                      03001015
+030020                      WS-BANDEIRA-VALIDA-CANDIDATA                 03002015
+030030                 PERFORM 019-REGISTRA-BANDEIRA-VALIDA              03003015
+030050              END-IF                                              03005015
+030100           END-READ                                               03010015
+030200        END-PERFORM                                               03020015
+030300        CLOSE BINFAIXA                                            03030015
+030400     END-IF                                                       03040015
+030500     .                                                            03050015
+030600* --------------------------------                                03060015
+030700 010-LER-PARAMETROS-BANDEIRA.                                     03070015
+030800*    Le o cartao de parametros com as bandeiras a extrair, uma    03080015
+030900*    bandeira por registro.  Na ausencia ou vazio do BRANDPRM,    03090015
+031000*    assume MASTERCARD para preservar o comportamento anterior.   03100015
+031100     OPEN INPUT BRANDPRM                                          03110015
+031200     IF WS-BRANDPRM-STATUS NOT = '00'                             03120015
+031300        MOVE 1 TO WS-QTD-BANDEIRAS                                03130015
+031400        MOVE 'MASTERCARD' TO WS-BANDEIRA-PARM (1)                 03140015
+031500     ELSE                                                         03150015
+031600        PERFORM UNTIL PARM-FIM-ARQUIVO                            03160015
+031700           READ BRANDPRM AT END SET PARM-FIM-ARQUIVO TO TRUE      03170015
+031800           NOT AT END                                             03180015
+031810              IF WS-QTD-BANDEIRAS >= 50                           03181015
+031820                 DISPLAY 'BATCH001 - ERRO: BRANDPRM EXCEDE 50'    03182015
+031830                         ' BANDEIRAS - REGISTROS IGNORADOS'       03183015
+031840                 SET PARM-FIM-ARQUIVO TO TRUE                     03184015
+031850              ELSE                                                03185015
+031900                 ADD 1 TO WS-QTD-BANDEIRAS                        03190015
+032000                 MOVE FD-BRANDPRM-BANDEIRA                        03200015
+032100                      TO WS-BANDEIRA-PARM (WS-QTD-BANDEIRAS)      03210015
+032110                 MOVE FD-BRANDPRM-BANDEIRA TO                      03211015
+032120                      WS-BANDEIRA-VALIDA-CANDIDATA                 03212015
+032130                 PERFORM 019-REGISTRA-BANDEIRA-VALIDA              03213015
+032150              END-IF                                              03215015
+032200           END-READ                                               03220015
+032300        END-PERFORM                                               03230015
+032400        CLOSE BRANDPRM                                            03240015
+032500        IF WS-QTD-BANDEIRAS = 0                                   03250015
+032600           MOVE 1 TO WS-QTD-BANDEIRAS                             03260015
+032700           MOVE 'MASTERCARD' TO WS-BANDEIRA-PARM (1)              03270015
+032800        END-IF                                                    03280015
+032900     END-IF                                                       03290015
+033000     .                                                            03300015
+033100* --------------------------------                                03310015
+033200 005-VALIDA-REGISTRO.                                             03320015
+033300*    Rejeita para o relatorio de excecoes os registros com BIN    03330015
+033400*    nao numerico ou com bandeira fora da lista de bandeiras      03340015
+033500*    conhecidas, evitando processar arquivos com colunas          03350015
+033600*    deslocadas.  Uma bandeira propria desconhecida ainda e       03360115
+033610*    aceita se o codigo do BIN estiver contido em alguma faixa    03360215
+033620*    carregada de BINFAIXA (050-VERIFICA-FAIXA): isso cobre o     03360315
+033630*    caso de uma bandeira desatualizada/incorreta na linha        03360415
+033640*    individual que foi superada por uma faixa mais recente, sem  03360515
+033650*    deixar de rejeitar bandeiras realmente invalidas.            03360615
+033700     SET REGISTRO-VALIDO TO TRUE                                  03370015
+033800     IF FD-BINCARD1-CODIGO NOT NUMERIC                            03380015
+033900        SET REGISTRO-INVALIDO TO TRUE                             03390015
+034000        MOVE '01' TO WS-EXCP-RAZAO-COD                            03400015
+034100        MOVE 'CODIGO DE BIN NAO NUMERICO' TO WS-EXCP-RAZAO-DESC   03410015
+034200     ELSE                                                         03420015
+034300        PERFORM 007-VERIFICA-BANDEIRA-VALIDA                      03430015
+034400        IF BANDEIRA-NAO-E-VALIDA                                  03440015
+034410           MOVE FD-BINCARD1-CODIGO TO WS-BINCARD1-CODIGO           03441015
+034420           PERFORM 050-VERIFICA-FAIXA                              03442015
+034430           IF FAIXA-NAO-ENCONTRADA                                 03443015
+034440              SET REGISTRO-INVALIDO TO TRUE                        03444015
+034450              MOVE '02' TO WS-EXCP-RAZAO-COD                       03445015
+034460              MOVE 'BANDEIRA DESCONHECIDA' TO WS-EXCP-RAZAO-DESC   03446015
+034470           END-IF                                                  03447015
+034800        END-IF                                                    03480015
+034900     END-IF                                                       03490015
+035000     .                                                            03500015
+035100* --------------------------------                                03510015
+035200 006-GRAVA-EXCECAO.                                               03520015
+035300     ADD 1 TO WS-TOT-EXCECOES                                     03530015
+035400     MOVE FD-BINCARD1    TO FD-EXCP-REGISTRO                      03540015
+035500     MOVE WS-EXCP-RAZAO-COD  TO FD-EXCP-RAZAO-COD                 03550015
+035600     MOVE WS-EXCP-RAZAO-DESC TO FD-EXCP-RAZAO-DESC                03560015
+035700     WRITE FD-BINEXCP-REG                                         03570015
+035800     DISPLAY 'REGISTRO REJEITADO - BIN: ' FD-BINCARD1-CODIGO      03580015
+035900             ' RAZAO: ' WS-EXCP-RAZAO-DESC                        03590015
+036000     .                                                            03600015
+036100* --------------------------------                                03610015
+036200 007-VERIFICA-BANDEIRA-VALIDA.                                    03620015
+036300     SET BANDEIRA-NAO-E-VALIDA TO TRUE                            03630015
+036400     SET WS-IDX-VALIDA TO 1                                       03640015
+036500     SEARCH WS-BANDEIRA-VALIDA-ELEM                               03650015
+036600        AT END CONTINUE                                           03660015
+036700        WHEN WS-BANDEIRA-VALIDA-ELEM (WS-IDX-VALIDA)              03670015
+036800           = FD-BINCARD1-BANDEIRA                                 03680015
+036900           SET BANDEIRA-E-VALIDA TO TRUE                          03690015
+037000     END-SEARCH                                                   03700015
+037100     .                                                            03710015
+037110* --------------------------------                                03711015
+037120 019-REGISTRA-BANDEIRA-VALIDA.                                     03712015
+037130*    Garante que o valor em WS-BANDEIRA-VALIDA-CANDIDATA exista na 03713015
+037140*    tabela de bandeiras validas, incluindo-o se ainda nao         03714015
+037150*    estiver presente.  Chamada pelos carregadores de BRANDPRM e   03715015
+037160*    BINFAIXA para que toda bandeira configurada pelo operador     03716015
+037170*    seja aceita em 007-VERIFICA-BANDEIRA-VALIDA.                  03717015
+037180     IF WS-BANDEIRA-VALIDA-CANDIDATA NOT = SPACES                  03718015
+037190        SET WS-IDX-VALIDA TO 1                                     03719015
+037200        SEARCH WS-BANDEIRA-VALIDA-ELEM                             03720015
+037210           AT END                                                  03721015
+037220              IF WS-QTD-BANDEIRAS-VALIDAS >= 600                   03722015
+037230                 DISPLAY 'BATCH001 - ERRO: TABELA DE BANDEIRAS'    03723015
+037240                         ' VALIDAS CHEIA - BANDEIRA IGNORADA: '    03724015
+037250                         WS-BANDEIRA-VALIDA-CANDIDATA              03725015
+037260              ELSE                                                 03726015
+037270                 ADD 1 TO WS-QTD-BANDEIRAS-VALIDAS                 03727015
+037280                 MOVE WS-BANDEIRA-VALIDA-CANDIDATA TO               03728015
+037290                      WS-BANDEIRA-VALIDA-ELEM                       03729015
+037291                      (WS-QTD-BANDEIRAS-VALIDAS)                    03729115
+037292              END-IF                                                03729215
+037293           WHEN WS-BANDEIRA-VALIDA-ELEM (WS-IDX-VALIDA)             03729315
+037294              = WS-BANDEIRA-VALIDA-CANDIDATA                        03729415
+037295              CONTINUE                                              03729515
+037296        END-SEARCH                                                  03729615
+037297     END-IF                                                        03729715
+037298     .                                                             03729815
+037299* --------------------------------                                03729915
+037300 000-PRINT-REGISTRO.                                              03730015
+037400*                                                                 03740015
+037500     MOVE FD-BINCARD1-CODIGO   TO WS-BINCARD1-CODIGO              03750015
+037600     MOVE FD-BINCARD1-BANDEIRA TO WS-BINCARD1-BANDEIRA            03760015
+037700     MOVE FD-BINCARD1-EMISSOR  TO WS-BINCARD1-EMISSOR             03770015
+037800*                                                                 03780015
+037900     MOVE WS-BINCARD1-BANDEIRA TO WS-BANDEIRA-TESTE               03790015
+038000     PERFORM 020-VERIFICA-BANDEIRA                                03800015
+038200     IF BANDEIRA-NAO-CONFERE                                      03820015
+038300        PERFORM 050-VERIFICA-FAIXA                                03830015
+038400        IF FAIXA-ENCONTRADA                                       03840015
+038500           MOVE WS-FAIXA-BANDEIRA (WS-IDX-FAIXA)                  03850015
+038600                TO WS-BANDEIRA-TESTE                              03860015
+038700           PERFORM 020-VERIFICA-BANDEIRA                          03870015
+038800        END-IF                                                    03880015
+038900     END-IF                                                       03890015
+038950     PERFORM 030-ACUMULA-TOTAL-BANDEIRA                           03895015
+039000     IF BANDEIRA-CONFERE                                          03900015
+039100        ADD 1 TO WS-TOT-SELECIONADOS                              03910015
+039200        PERFORM 080-IMPRIME-DETALHE                               03920015
+039300        PERFORM 040-GRAVA-REGISTRO-SAIDA                          03930015
+039400     ELSE                                                         03940015
+039500        ADD 1 TO WS-TOT-REJEITADOS                                03950015
+039600     END-IF                                                       03960015
+039700     .                                                            03970015
+039800* --------------------------------                                03980015
+039900 020-VERIFICA-BANDEIRA.                                           03990015
+040000     SET BANDEIRA-NAO-CONFERE TO TRUE                             04000015
+040100     SET WS-IDX-BANDEIRA TO 1                                     04010015
+040200     SEARCH WS-BANDEIRA-TAB                                       04020015
+040300        AT END CONTINUE                                           04030015
+040400        WHEN WS-BANDEIRA-PARM (WS-IDX-BANDEIRA)                   04040015
+040500           = WS-BANDEIRA-TESTE                                    04050015
+040600           SET BANDEIRA-CONFERE TO TRUE                           04060015
+040700     END-SEARCH                                                   04070015
+040800     .                                                            04080015
+040900* --------------------------------                                04090015
+041000 050-VERIFICA-FAIXA.                                              04100015
+041100*    Testa se o BIN do registro corrente esta contido em alguma   04110015
+041200*    faixa carregada de BINFAIXA, permitindo selecionar BINs que  04120015
+041300*    so existem como parte de uma faixa, nao como linha avulsa.   04130015
+041350*    So e chamada a partir do laco principal (000-PRINT-REGISTRO  04135015
+041360*    e 005-VALIDA-REGISTRO); por isso, ao achar uma faixa cujo    04136015
+041370*    intervalo cobre o BIN do registro corrente, marca a faixa    04137015
+041380*    como ja vista pelo laco principal, para 055 nao repetir a    04138015
+041390*    extracao dessa faixa e gerar BIN duplicado em BINCARD1-OUT.  04139015
+041400     SET FAIXA-NAO-ENCONTRADA TO TRUE                             04140015
+041500     SET WS-IDX-FAIXA TO 1                                        04150015
+041600     SEARCH WS-FAIXA-TAB                                          04160015
+041700        AT END CONTINUE                                           04170015
+041800        WHEN WS-BINCARD1-CODIGO NOT LESS                          04180015
+041900                WS-FAIXA-CODIGO-INICIO (WS-IDX-FAIXA)             04190015
+042000           AND WS-BINCARD1-CODIGO NOT GREATER                     04200015
+042100                WS-FAIXA-CODIGO-FIM (WS-IDX-FAIXA)                04210015
+042200           SET FAIXA-ENCONTRADA TO TRUE                           04220015
+042250           SET FAIXA-JA-EMITIDA-NO-LOOP (WS-IDX-FAIXA) TO TRUE    04225015
+042300     END-SEARCH                                                   04230015
+042400     .                                                            04240015
+042402* --------------------------------                                04240215
+042403 055-PROCESSA-FAIXAS-SEM-REGISTRO.                                 04240315
+042405*    Percorre as faixas carregadas de BINFAIXA e seleciona/extrai  04240515
+042407*    as que casam com a bandeira filtrada, cobrindo BINs que so    04240715
+042409*    existem como parte de uma faixa (sem linha propria no         04240915
+042411*    BINCARD1) e que o laco principal, por ser dirigido pela       04241115
+042413*    leitura do BINCARD1, nunca chegaria a processar.  E extraido  04241315
+042415*    um registro por faixa, usando o inicio da faixa como codigo   04241515
+042417*    representativo.  Uma faixa cujo intervalo ja foi testado      04241715
+042419*    positivo pelo laco principal (FAIXA-JA-EMITIDA-NO-LOOP,       04241915
+042421*    marcada em 050-VERIFICA-FAIXA) e pulada aqui, pois seu BIN    04242115
+042423*    representativo ja pode ter sido gravado em BINCARD1-OUT por   04242315
+042425*    000-PRINT-REGISTRO ou 005-VALIDA-REGISTRO; sem esse controle  04242515
+042427*    a mesma faixa seria extraida duas vezes.                      04242715
+042429     PERFORM VARYING WS-IDX-FAIXA FROM 1 BY 1                      04242915
+042431           UNTIL WS-IDX-FAIXA > WS-QTD-FAIXAS                      04243115
+042433        IF NOT FAIXA-JA-EMITIDA-NO-LOOP (WS-IDX-FAIXA)             04243315
+042435           MOVE WS-FAIXA-CODIGO-INICIO (WS-IDX-FAIXA)              04243515
+042437                TO WS-BINCARD1-CODIGO                              04243715
+042439           MOVE WS-FAIXA-BANDEIRA (WS-IDX-FAIXA)                   04243915
+042441                TO WS-BINCARD1-BANDEIRA                            04244115
+042443           MOVE WS-FAIXA-EMISSOR (WS-IDX-FAIXA)                    04244315
+042445                TO WS-BINCARD1-EMISSOR                             04244515
+042447           MOVE WS-BINCARD1-BANDEIRA TO WS-BANDEIRA-TESTE          04244715
+042449           PERFORM 020-VERIFICA-BANDEIRA                           04244915
+042451           IF BANDEIRA-CONFERE                                     04245115
+042453              ADD 1 TO WS-TOT-FAIXAS-SELEC                         04245315
+042455              PERFORM 080-IMPRIME-DETALHE                          04245515
+042457              PERFORM 040-GRAVA-REGISTRO-SAIDA                     04245715
+042459           END-IF                                                  04245915
+042461        END-IF                                                     04246115
+042463     END-PERFORM                                                  04246315
+042465     .                                                             04246515
+042480* --------------------------------                                04248015
+042600 030-ACUMULA-TOTAL-BANDEIRA.                                      04260015
+042700*    Mantem, por valor de bandeira, a contagem de registros       04270015
+042710*    selecionados e rejeitados (req. 001), inserindo uma nova     04271015
+042720*    linha na tabela na primeira ocorrencia da bandeira.  Chamada 04272015
+042730*    de 000-PRINT-REGISTRO depois da decisao final (que ja        04273015
+042740*    considera a tentativa de faixa via 050-VERIFICA-FAIXA), para 04274015
+042750*    que o incremento va para o contador correto.                04275015
+042900     SET WS-IDX-TOT TO 1                                          04290015
+043000     SEARCH WS-BANDEIRA-TOT-TAB                                   04300015
+043100        AT END                                                    04310015
+043200           ADD 1 TO WS-QTD-BANDEIRAS-TOT                          04320015
+043300           SET WS-IDX-TOT TO WS-QTD-BANDEIRAS-TOT                 04330015
+043400           MOVE WS-BINCARD1-BANDEIRA TO                           04340015
+043500                WS-BANDEIRA-TOT-VALOR (WS-IDX-TOT)                04350015
+043520           MOVE ZERO TO WS-BANDEIRA-TOT-SELEC (WS-IDX-TOT)        04352015
+043540           MOVE ZERO TO WS-BANDEIRA-TOT-REJ (WS-IDX-TOT)          04354015
+043560           PERFORM 031-ACUMULA-TOTAL-BANDEIRA-CONTADOR            04356015
+043700        WHEN WS-BANDEIRA-TOT-VALOR (WS-IDX-TOT)                   04370015
+043800           = WS-BINCARD1-BANDEIRA                                 04380015
+043820           PERFORM 031-ACUMULA-TOTAL-BANDEIRA-CONTADOR            04382015
+044000     END-SEARCH                                                   04400015
+044100     .                                                            04410015
+044150* --------------------------------                                04415015
+044160 031-ACUMULA-TOTAL-BANDEIRA-CONTADOR.                             04416015
+044170     IF BANDEIRA-CONFERE                                          04417015
+044180        ADD 1 TO WS-BANDEIRA-TOT-SELEC (WS-IDX-TOT)               04418015
+044190     ELSE                                                         04419015
+044200        ADD 1 TO WS-BANDEIRA-TOT-REJ (WS-IDX-TOT)                 04420015
+044210     END-IF                                                       04421015
+044220     .                                                            04422015
+044200* --------------------------------                                04420015
+044300 040-GRAVA-REGISTRO-SAIDA.                                        04430015
+044400*    Grava o registro selecionado em layout fixo para consumo     04440015
+044500*    pelo job de atualizacao do roteamento de autorizacao.        04450015
+044600     MOVE WS-BINCARD1-CODIGO   TO FD-OUT-CODIGO                   04460015
+044700     MOVE WS-BINCARD1-BANDEIRA TO FD-OUT-BANDEIRA                 04470015
+044800     MOVE WS-BINCARD1-EMISSOR  TO FD-OUT-EMISSOR                  04480015
+044900     WRITE FD-BINCARD1-OUT-REG                                    04490015
+045000     .                                                            04500015
+045100* --------------------------------                                04510015
+045200 060-IMPRIME-CABECALHO.                                           04520015
+045300     ADD 1 TO WS-PAGINA-ATUAL                                     04530015
+045400     DISPLAY ' '                                                  04540015
+045500     DISPLAY 'BATCH001 - EXTRACAO DE BINS POR BANDEIRA'           04550015
+045600     DISPLAY 'DATA DE EXECUCAO: ' WS-DATA-FMT                     04560015
+045700             '     PAGINA: ' WS-PAGINA-ATUAL                      04570015
+045800     DISPLAY ' '                                                  04580015
+045900     DISPLAY 'CODIGO BIN   BANDEIRA     EMISSOR'                  04590015
+046000     DISPLAY '------------ ------------ -------------------------'04600015
+046100     MOVE 6 TO WS-LINHA-ATUAL                                     04610015
+046200     .                                                            04620015
+046300* --------------------------------                                04630015
+046400 070-IMPRIME-RODAPE.                                              04640015
+046500     DISPLAY ' '                                                  04650015
+046600     DISPLAY 'FIM DA PAGINA ' WS-PAGINA-ATUAL                     04660015
+046700     .                                                            04670015
+046800* --------------------------------                                04680015
+046900 080-IMPRIME-DETALHE.                                             04690015
+047000*    Gera o relatorio paginado do extrato de BINs, quebrando de   04700015
+047100*    pagina a cada WS-LINHAS-POR-PAGINA linhas, com cabecalho e   04710015
+047200*    rodape proprios para arquivamento/auditoria.                 04720015
+047300     IF WS-PAGINA-ATUAL = 0                                       04730015
+047400           OR WS-LINHA-ATUAL >= WS-LINHAS-POR-PAGINA              04740015
+047500        IF WS-PAGINA-ATUAL NOT = 0                                04750015
+047600           PERFORM 070-IMPRIME-RODAPE                             04760015
+047700        END-IF                                                    04770015
+047800        PERFORM 060-IMPRIME-CABECALHO                             04780015
+047900     END-IF                                                       04790015
+048000     DISPLAY WS-BINCARD1-CODIGO '   ' WS-BINCARD1-BANDEIRA        04800015
+048100             '   ' WS-BINCARD1-EMISSOR                            04810015
+048200     ADD 1 TO WS-LINHA-ATUAL                                      04820015
+048300     .                                                            04830015
+048400* --------------------------------                                04840015
+048500 095-IMPRIME-RODAPE-FINAL.                                        04850015
+048600     IF WS-PAGINA-ATUAL > 0                                       04860015
+048700        PERFORM 070-IMPRIME-RODAPE                                04870015
+048800     END-IF                                                       04880015
+048900     .                                                            04890015
+049000* --------------------------------                                04900015
+049100 090-IMPRIME-TOTAIS.                                              04910015
+049200     DISPLAY '==========================================='        04920015
+049300     DISPLAY 'BATCH001 - TOTAIS DE CONTROLE DA EXTRACAO DE BINS'  04930015
+049400     DISPLAY '==========================================='        04940015
+049500     DISPLAY 'REGISTROS LIDOS DO BINCARD1......: ' WS-TOT-LIDOS   04950015
+049600     DISPLAY 'REGISTROS SELECIONADOS...........: '                04960015
+049700             WS-TOT-SELECIONADOS                                  04970015
+049800     DISPLAY 'REGISTROS REJEITADOS..............: '               04980015
+049900             WS-TOT-REJEITADOS                                    04990015
+050000     DISPLAY 'REGISTROS EM EXCECAO..............: '               05000015
+050100             WS-TOT-EXCECOES                                      05010015
+050150     DISPLAY 'SELECIONADOS VIA FAIXA (SEM LINHA)..: '             05015015
+050160             WS-TOT-FAIXAS-SELEC                                  05016015
+050200     DISPLAY '---------------------------------------'            05020015
+050300     DISPLAY 'DETALHAMENTO POR BANDEIRA (SELEC/REJ):'            05030015
+050400     PERFORM VARYING WS-IDX-TOT FROM 1 BY 1                       05040015
+050500           UNTIL WS-IDX-TOT > WS-QTD-BANDEIRAS-TOT                05050015
+050600        DISPLAY '  ' WS-BANDEIRA-TOT-VALOR (WS-IDX-TOT)           05060015
+050650                ' SELEC=' WS-BANDEIRA-TOT-SELEC (WS-IDX-TOT)      05065015
+050700                ' REJ=' WS-BANDEIRA-TOT-REJ (WS-IDX-TOT)          05070015
+050800     END-PERFORM                                                  05080015
+050900     DISPLAY '==========================================='        05090015
+051000     .                                                            05100015
