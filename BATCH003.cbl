@@ -0,0 +1,275 @@
+000100 IDENTIFICATION DIVISION.                                         00010015
+000200 PROGRAM-ID. BATCH003.                                            00020015
+000300                                                                  00030015
+000400 ENVIRONMENT DIVISION.                                            00040015
+000500                                                                  00050015
+000600 INPUT-OUTPUT SECTION.                                            00060015
+000700   FILE-CONTROL.                                                  00070015
+000800        SELECT BINCARD1 ASSIGN TO 'BIN00001'                      00080015
+000900        ORGANIZATION INDEXED                                      00090015
+001000        ACCESS MODE IS DYNAMIC                                    00100015
+001100        RECORD KEY IS FD-BINCARD1-CODIGO                          00110015
+001200        FILE STATUS IS WS-BINCARD1-STATUS.                        00120015
+001300        SELECT BINMANT ASSIGN TO 'BINMANT1'                       00130015
+001400        ORGANIZATION SEQUENTIAL                                   00140015
+001500        FILE STATUS IS WS-BINMANT-STATUS.                         00150015
+001600        SELECT BINAUD ASSIGN TO 'BINAUD01'                        00160015
+001700        ORGANIZATION SEQUENTIAL                                   00170015
+001800        FILE STATUS IS WS-BINAUD-STATUS.                          00180015
+001900*-------------------------------------------------                00190015
+002000 DATA DIVISION.                                                   00200015
+002100   FILE SECTION.                                                  00210015
+002200                                                                  00220015
+002300   FD BINCARD1                                                    00230015
+002400        RECORDING MODE IS F                                       00240015
+002500        RECORD CONTAINS 252 CHARACTERS.                           00250015
+002600                                                                  00260015
+002700   COPY BINCARD1.                                                 00270015
+002800                                                                  00280015
+002900   FD BINMANT                                                     00290015
+003000        RECORDING MODE IS F                                       00300015
+003100        RECORD CONTAINS 52 CHARACTERS.                            00310015
+003200                                                                  00320015
+003300   01 FD-BINMANT-REG.                                             00330015
+003400      05 FD-MANT-ACAO                     PIC X(001).             00340015
+003500      05 FD-MANT-CODIGO                   PIC 9(006).             00350015
+003600      05 FD-MANT-BANDEIRA                 PIC X(010).             00360015
+003700      05 FD-MANT-EMISSOR                  PIC X(035).             00370015
+003800                                                                  00380015
+003900   FD BINAUD                                                      00390015
+004000        RECORDING MODE IS F                                       00400015
+004100        RECORD CONTAINS 143 CHARACTERS.                           00410015
+004200                                                                  00420015
+004300   01 FD-BINAUD-REG.                                              00430015
+004400      05 FD-AUD-DATA-HORA                 PIC X(014).             00440015
+004500      05 FD-AUD-ACAO                      PIC X(001).             00450015
+004600      05 FD-AUD-CODIGO                    PIC 9(006).             00460015
+004700      05 FD-AUD-BANDEIRA-ANTES            PIC X(010).             00470015
+004800      05 FD-AUD-EMISSOR-ANTES             PIC X(035).             00480015
+004900      05 FD-AUD-BANDEIRA-DEPOIS           PIC X(010).             00490015
+005000      05 FD-AUD-EMISSOR-DEPOIS            PIC X(035).             00500015
+005100      05 FD-AUD-RESULTADO-COD             PIC X(002).             00510015
+005200      05 FD-AUD-RESULTADO-DESC            PIC X(030).             00520015
+005300                                                                  00530015
+005400   WORKING-STORAGE SECTION.                                       00540015
+005500   01 WS-BINCARD1-STATUS                 PIC X(002) VALUE '00'.   00550015
+005600   01 WS-BINMANT-STATUS                  PIC X(002) VALUE '00'.   00560015
+005700   01 WS-BINAUD-STATUS                   PIC X(002) VALUE '00'.   00570015
+005800                                                                  00580015
+005900   01 WS-MANT-EOF                        PIC X(001) VALUE 'N'.    00590015
+006000      88 MANT-FIM-ARQUIVO                 VALUE 'Y'.              00600015
+006100                                                                  00610015
+006200   01 WS-BINCARD1-ABERTO-SW              PIC X(001) VALUE 'N'.    00620015
+006300      88 BINCARD1-ABERTO                  VALUE 'S'.              00630015
+006310   01 WS-BINMANT-ABERTO-SW               PIC X(001) VALUE 'N'.    00631015
+006320      88 BINMANT-ABERTO                   VALUE 'S'.              00632015
+006330   01 WS-BINAUD-ABERTO-SW                PIC X(001) VALUE 'N'.    00633015
+006340      88 BINAUD-ABERTO                    VALUE 'S'.              00634015
+006400                                                                  00640015
+006500   01 WS-REG-ANTES.                                               00650015
+006600      05 WS-ANTES-BANDEIRA               PIC X(010).              00660015
+006700      05 WS-ANTES-EMISSOR                PIC X(035).              00670015
+006800                                                                  00680015
+006900   01 WS-REG-DEPOIS.                                              00690015
+007000      05 WS-DEPOIS-BANDEIRA              PIC X(010).              00700015
+007100      05 WS-DEPOIS-EMISSOR               PIC X(035).              00710015
+007200                                                                  00720015
+007300   01 WS-RESULTADO-COD                   PIC X(002).              00730015
+007400   01 WS-RESULTADO-DESC                  PIC X(030).              00740015
+007500                                                                  00750015
+007600   01 WS-DATA-HORA-ATUAL.                                         00760015
+007700      05 WS-DHA-DATA                     PIC X(008).              00770015
+007800      05 WS-DHA-HORA                     PIC X(006).              00780015
+007900                                                                  00790015
+008000   01 WS-TOTAIS.                                                  00800015
+008100      05 WS-TOT-LIDAS                    PIC 9(007) VALUE ZERO.   00810015
+008200      05 WS-TOT-INCLUSOES                PIC 9(007) VALUE ZERO.   00820015
+008300      05 WS-TOT-ALTERACOES               PIC 9(007) VALUE ZERO.   00830015
+008400      05 WS-TOT-EXCLUSOES                PIC 9(007) VALUE ZERO.   00840015
+008500      05 WS-TOT-ERROS                    PIC 9(007) VALUE ZERO.   00850015
+008600                                                                  00860015
+008700 PROCEDURE DIVISION.                                              00870015
+008800     OPEN INPUT BINMANT                                           00880015
+008820     IF WS-BINMANT-STATUS NOT = '00'                              00882015
+008840        DISPLAY 'BATCH003 - ERRO AO ABRIR BINMANT - STATUS: '     00884015
+008850                WS-BINMANT-STATUS                                 00885015
+008860        MOVE 16 TO RETURN-CODE                                    00886015
+008870     ELSE                                                         00887015
+008880        SET BINMANT-ABERTO TO TRUE                                00888015
+008900        OPEN OUTPUT BINAUD                                        00890015
+008920        IF WS-BINAUD-STATUS NOT = '00'                            00892015
+008940           DISPLAY 'BATCH003 - ERRO AO ABRIR BINAUD - STATUS: '   00894015
+008950                   WS-BINAUD-STATUS                               00895015
+008960           MOVE 16 TO RETURN-CODE                                 00896015
+008970        ELSE                                                      00897015
+008980           SET BINAUD-ABERTO TO TRUE                              00898015
+009000           OPEN I-O BINCARD1                                      00900015
+009100           IF WS-BINCARD1-STATUS NOT = '00'                       00910015
+009200              DISPLAY 'BATCH003 - ERRO AO ABRIR BINCARD1 - '      00920015
+009210                 'STATUS: ' WS-BINCARD1-STATUS                    00921015
+009350              MOVE 16 TO RETURN-CODE                              00935015
+009400           ELSE                                                   00940015
+009500              SET BINCARD1-ABERTO TO TRUE                         00950015
+009600              PERFORM UNTIL MANT-FIM-ARQUIVO                      00960015
+009700                 READ BINMANT                                     00970015
+009710                    AT END SET MANT-FIM-ARQUIVO TO TRUE           00971015
+009800                 NOT AT END                                       00980015
+009900                    ADD 1 TO WS-TOT-LIDAS                         00990015
+010000                    PERFORM 000-PROCESSA-TRANSACAO                01000015
+010100                 END-READ                                         01010015
+010200              END-PERFORM                                         01020015
+010300           END-IF                                                 01030015
+010400        END-IF                                                    01040015
+010420     END-IF.                                                      01042015
+010500     IF BINCARD1-ABERTO                                           01050015
+010600        CLOSE BINCARD1                                            01060015
+010620     END-IF.                                                      01062015
+010640     IF BINAUD-ABERTO                                             01064015
+010660        CLOSE BINAUD                                              01066015
+010680     END-IF.                                                      01068015
+010700     IF BINMANT-ABERTO                                            01070015
+010720        CLOSE BINMANT                                             01072015
+010740     END-IF.                                                      01074015
+010900     PERFORM 090-IMPRIME-TOTAIS                                   01090015
+011000     STOP RUN.                                                    01100015
+011100* --------------------------------                                01110015
+011200 000-PROCESSA-TRANSACAO.                                          01120015
+011300*    Direciona a transacao do BINMANT para a rotina de inclusao,  01130015
+011400*    alteracao ou exclusao de acordo com FD-MANT-ACAO, e grava o  01140015
+011500*    resultado no log de auditoria (BINAUD) com data/hora e os    01150015
+011600*    valores antes/depois do registro.                            01160015
+011700     MOVE SPACES TO WS-ANTES-BANDEIRA WS-ANTES-EMISSOR            01170015
+011800     MOVE SPACES TO WS-DEPOIS-BANDEIRA WS-DEPOIS-EMISSOR          01180015
+011900     EVALUATE FD-MANT-ACAO                                        01190015
+012000        WHEN 'A'                                                  01200015
+012100           PERFORM 010-INCLUIR-REGISTRO                           01210015
+012200        WHEN 'C'                                                  01220015
+012300           PERFORM 020-ALTERAR-REGISTRO                           01230015
+012400        WHEN 'D'                                                  01240015
+012500           PERFORM 030-EXCLUIR-REGISTRO                           01250015
+012600        WHEN OTHER                                                01260015
+012700           ADD 1 TO WS-TOT-ERROS                                  01270015
+012800           MOVE '99' TO WS-RESULTADO-COD                          01280015
+012900           MOVE 'ACAO DE MANUTENCAO INVALIDA' TO WS-RESULTADO-DESC01290015
+013000     END-EVALUATE                                                 01300015
+013100     PERFORM 099-GRAVA-AUDITORIA                                  01310015
+013200     .                                                            01320015
+013300* --------------------------------                                01330015
+013400 010-INCLUIR-REGISTRO.                                            01340015
+013500*    Inclui um novo BIN no arquivo mestre indexado.  Rejeita a    01350015
+013600*    transacao se ja existir um registro com o mesmo codigo.      01360015
+013650     INITIALIZE FD-BINCARD1                                       01365015
+013700     MOVE FD-MANT-CODIGO   TO FD-BINCARD1-CODIGO                  01370015
+013800     MOVE FD-MANT-BANDEIRA TO FD-BINCARD1-BANDEIRA                01380015
+013900     MOVE FD-MANT-EMISSOR  TO FD-BINCARD1-EMISSOR                 01390015
+014000     WRITE FD-BINCARD1                                            01400015
+014100        INVALID KEY                                               01410015
+014200           ADD 1 TO WS-TOT-ERROS                                  01420015
+014300           MOVE '10' TO WS-RESULTADO-COD                          01430015
+014400           MOVE 'BIN JA CADASTRADO' TO WS-RESULTADO-DESC          01440015
+014500        NOT INVALID KEY                                           01450015
+014600           ADD 1 TO WS-TOT-INCLUSOES                              01460015
+014700           MOVE FD-MANT-BANDEIRA TO WS-DEPOIS-BANDEIRA            01470015
+014800           MOVE FD-MANT-EMISSOR  TO WS-DEPOIS-EMISSOR             01480015
+014900           MOVE '00' TO WS-RESULTADO-COD                          01490015
+015000           MOVE 'INCLUIDO COM SUCESSO' TO WS-RESULTADO-DESC       01500015
+015100     END-WRITE                                                    01510015
+015200     .                                                            01520015
+015300* --------------------------------                                01530015
+015400 020-ALTERAR-REGISTRO.                                            01540015
+015500*    Le o registro atual para preservar os valores anteriores no  01550015
+015600*    log de auditoria e regrava com a bandeira/emissor informados 01560015
+015700*    na transacao.                                                01570015
+015800     MOVE FD-MANT-CODIGO TO FD-BINCARD1-CODIGO                    01580015
+015900     READ BINCARD1                                                01590015
+016000        INVALID KEY                                               01600015
+016100           ADD 1 TO WS-TOT-ERROS                                  01610015
+016200           MOVE '11' TO WS-RESULTADO-COD                          01620015
+016300           MOVE 'BIN NAO ENCONTRADO PARA ALTERACAO'               01630015
+016400                TO WS-RESULTADO-DESC                              01640015
+016500        NOT INVALID KEY                                           01650015
+016600           MOVE FD-BINCARD1-BANDEIRA TO WS-ANTES-BANDEIRA         01660015
+016700           MOVE FD-BINCARD1-EMISSOR  TO WS-ANTES-EMISSOR          01670015
+016800           MOVE FD-MANT-BANDEIRA TO FD-BINCARD1-BANDEIRA          01680015
+016900           MOVE FD-MANT-EMISSOR  TO FD-BINCARD1-EMISSOR           01690015
+017000           REWRITE FD-BINCARD1                                    01700015
+017100              INVALID KEY                                         01710015
+017200                 ADD 1 TO WS-TOT-ERROS                            01720015
+017300                 MOVE '12' TO WS-RESULTADO-COD                    01730015
+017400                 MOVE 'FALHA AO ALTERAR O REGISTRO'               01740015
+017500                      TO WS-RESULTADO-DESC                        01750015
+017600              NOT INVALID KEY                                     01760015
+017700                 ADD 1 TO WS-TOT-ALTERACOES                       01770015
+017800                 MOVE FD-MANT-BANDEIRA TO WS-DEPOIS-BANDEIRA      01780015
+017900                 MOVE FD-MANT-EMISSOR  TO WS-DEPOIS-EMISSOR       01790015
+018000                 MOVE '00' TO WS-RESULTADO-COD                    01800015
+018100                 MOVE 'ALTERADO COM SUCESSO'                      01810015
+018200                      TO WS-RESULTADO-DESC                        01820015
+018300           END-REWRITE                                            01830015
+018400     END-READ                                                     01840015
+018500     .                                                            01850015
+018600* --------------------------------                                01860015
+018700 030-EXCLUIR-REGISTRO.                                            01870015
+018800*    Le o registro atual para gravar o valor anterior no log de   01880015
+018900*    auditoria antes de excluir; o log fica com o campo 'depois'  01890015
+019000*    em branco, evidenciando a exclusao.                          01900015
+019100     MOVE FD-MANT-CODIGO TO FD-BINCARD1-CODIGO                    01910015
+019200     READ BINCARD1                                                01920015
+019300        INVALID KEY                                               01930015
+019400           ADD 1 TO WS-TOT-ERROS                                  01940015
+019500           MOVE '13' TO WS-RESULTADO-COD                          01950015
+019600           MOVE 'BIN NAO ENCONTRADO PARA EXCLUSAO'                01960015
+019700                TO WS-RESULTADO-DESC                              01970015
+019800        NOT INVALID KEY                                           01980015
+019900           MOVE FD-BINCARD1-BANDEIRA TO WS-ANTES-BANDEIRA         01990015
+020000           MOVE FD-BINCARD1-EMISSOR  TO WS-ANTES-EMISSOR          02000015
+020100           DELETE BINCARD1                                        02010015
+020200              INVALID KEY                                         02020015
+020300                 ADD 1 TO WS-TOT-ERROS                            02030015
+020400                 MOVE '14' TO WS-RESULTADO-COD                    02040015
+020500                 MOVE 'FALHA AO EXCLUIR O REGISTRO'               02050015
+020600                      TO WS-RESULTADO-DESC                        02060015
+020700              NOT INVALID KEY                                     02070015
+020800                 ADD 1 TO WS-TOT-EXCLUSOES                        02080015
+020900                 MOVE '00' TO WS-RESULTADO-COD                    02090015
+021000                 MOVE 'EXCLUIDO COM SUCESSO'                      02100015
+021100                      TO WS-RESULTADO-DESC                        02110015
+021200           END-DELETE                                             02120015
+021300     END-READ                                                     02130015
+021400     .                                                            02140015
+021500* --------------------------------                                02150015
+021600 099-GRAVA-AUDITORIA.                                             02160015
+021700*    Grava uma linha no log de auditoria (BINAUD) com data/hora,  02170015
+021800*    acao, codigo do BIN e os valores antes/depois, permitindo    02180015
+021900*    reconstituir o historico sem regerar o arquivo mestre.       02190015
+022000     MOVE FUNCTION CURRENT-DATE (1:8)  TO WS-DHA-DATA             02200015
+022100     MOVE FUNCTION CURRENT-DATE (9:6)  TO WS-DHA-HORA             02210015
+022200     MOVE WS-DHA-DATA          TO FD-AUD-DATA-HORA (1:8)          02220015
+022300     MOVE WS-DHA-HORA          TO FD-AUD-DATA-HORA (9:6)          02230015
+022400     MOVE FD-MANT-ACAO         TO FD-AUD-ACAO                     02240015
+022500     MOVE FD-MANT-CODIGO       TO FD-AUD-CODIGO                   02250015
+022600     MOVE WS-ANTES-BANDEIRA    TO FD-AUD-BANDEIRA-ANTES           02260015
+022700     MOVE WS-ANTES-EMISSOR     TO FD-AUD-EMISSOR-ANTES            02270015
+022800     MOVE WS-DEPOIS-BANDEIRA   TO FD-AUD-BANDEIRA-DEPOIS          02280015
+022900     MOVE WS-DEPOIS-EMISSOR    TO FD-AUD-EMISSOR-DEPOIS           02290015
+023000     MOVE WS-RESULTADO-COD     TO FD-AUD-RESULTADO-COD            02300015
+023100     MOVE WS-RESULTADO-DESC    TO FD-AUD-RESULTADO-DESC           02310015
+023200     WRITE FD-BINAUD-REG                                          02320015
+023300     .                                                            02330015
+023400* --------------------------------                                02340015
+023500 090-IMPRIME-TOTAIS.                                              02350015
+023600     DISPLAY '==========================================='        02360015
+023700     DISPLAY 'BATCH003 - MANUTENCAO DO CADASTRO DE BINS'          02370015
+023800     DISPLAY '==========================================='        02380015
+023900     DISPLAY 'TRANSACOES LIDAS DO BINMANT......: '                02390015
+024000             WS-TOT-LIDAS                                         02400015
+024100     DISPLAY 'INCLUSOES.........................: '               02410015
+024200             WS-TOT-INCLUSOES                                     02420015
+024300     DISPLAY 'ALTERACOES.........................: '              02430015
+024400             WS-TOT-ALTERACOES                                    02440015
+024500     DISPLAY 'EXCLUSOES..........................: '              02450015
+024600             WS-TOT-EXCLUSOES                                     02460015
+024700     DISPLAY 'TRANSACOES COM ERRO................: '              02470015
+024800             WS-TOT-ERROS                                         02480015
+024900     DISPLAY '==========================================='        02490015
+025000     .                                                            02500015
